@@ -1,18 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CreditCard-Sample.
       * AUTHOR:  nacho.
+      * Modification history:
+      *  - Cupon1/2/3_file replaced by a config-driven table of up to
+      *    WS-MAX-CUPON-FILES feed slots, loaded from CuponControlFile,
+      *    so onboarding another acquirer feed is a control-file change
+      *    rather than a program change.  Six slots are compiled in;
+      *    raising that ceiling still needs a recompile, which is a
+      *    limit of static FD/SELECT COBOL file declarations, not of
+      *    the control-file design.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          *>Cupons
-          SELECT Cupon1_file ASSIGN TO '..\files\CUPON1.dat'
+          *>Cupon feed slots - bounded at WS-MAX-CUPON-FILES (6).
+          *>Which of these are actually opened for a given run, and
+          *>what file each one points at, comes from CuponControlFile.
+          SELECT Cupon_File_01 ASSIGN TO WS-CUPON-PATH-01
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Cupon2_file ASSIGN TO '..\files\CUPON2.dat'
+          SELECT Cupon_File_02 ASSIGN TO WS-CUPON-PATH-02
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Cupon3_file ASSIGN TO '..\files\CUPON3.dat'
+          SELECT Cupon_File_03 ASSIGN TO WS-CUPON-PATH-03
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Cupon_File_04 ASSIGN TO WS-CUPON-PATH-04
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Cupon_File_05 ASSIGN TO WS-CUPON-PATH-05
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Cupon_File_06 ASSIGN TO WS-CUPON-PATH-06
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> List of the active coupon feeds for this run, one file
+          *> path per record, in the order they should merge.
+          SELECT CuponControlFile ASSIGN TO "..\files\CUPONCTL.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CuponCtlStatus.
+
+          *> Coupons that could not be matched to a valid card.
+          SELECT SuspenseFile ASSIGN TO "..\files\SUSPENSE.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Coupons with an unusable amount or purchase date - bad
+          *> data, not a valid-card problem, so they get their own log.
+          SELECT ErrorFile ASSIGN TO "..\files\CC_ERRORS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Optional run parameters - balance as-of date, etc.
+          SELECT RunParmFile ASSIGN TO "..\files\RUNPARM.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS RunParmStatus.
+
+          *> Last fully processed card - lets an abended run restart
+          *> without reprocessing the whole merge from the top.
+          SELECT CheckpointFile ASSIGN TO "..\files\CKPOINT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CkPointStatus.
+
+          *> One line per cardholder comparing the balance just
+          *> computed to the control balance pre-loaded into
+          *> SALDOS.DAT for next cycle (via the maintenance utility).
+          SELECT ReconFile ASSIGN TO "..\files\CC_RECON.DAT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
           *> Debts
@@ -33,41 +84,138 @@
        DATA DIVISION.
        FILE SECTION.
 
-       FD Cupon1_file.
-       01 Cupon1_Record.
-         88 EOF-CUPON-1 VALUE HIGH-VALUE.
-        03 C1-NRO-TARJ                   PIC 9(10).
-        03 C1-NRO-CUPON                  PIC 9(5).
-        03 C1-FECHA-COMPRA.
-          06 C1-FILLER                   PIC X(2).
-          06 C1-DAY                      PIC X(2).
-          06 C1-MONTH                    PIC X(2).
-          06 C1-YEAR                     PIC X(4).
-        03 C1-IMPORTE                    PIC 9(6)V99.
-
-       FD Cupon2_file.
-       01 Cupon2_Record.
-         88 EOF-CUPON-2 VALUE HIGH-VALUE.
-        03 C2-NRO-TARJ                   PIC 9(10).
-        03 C2-NRO-CUPON                  PIC 9(5).
-        03 C2-FECHA-COMPRA.
-          06 C2-FILLER                   PIC X(2).
-          06 C2-DAY                      PIC X(2).
-          06 C2-MONTH                    PIC X(2).
-          06 C2-YEAR                     PIC X(4).
-        03 C2-IMPORTE                    PIC 9(6)V99.
-
-       FD Cupon3_file.
-       01 Cupon3_Record.
-         88 EOF-CUPON-3 VALUE HIGH-VALUE.
-        03 C3-NRO-TARJ                   PIC 9(10).
-        03 C3-NRO-CUPON                  PIC 9(5).
-        03 C3-FECHA-COMPRA.
-          06 C3-FILLER                   PIC X(2).
-          06 C3-DAY                      PIC X(2).
-          06 C3-MONTH                    PIC X(2).
-          06 C3-YEAR                     PIC X(4).
-        03 C3-IMPORTE                    PIC 9(6)V99.
+       FD Cupon_File_01.
+       01 Cupon_Record_01.
+        03 C01-NRO-TARJ                  PIC 9(10).
+        03 C01-NRO-CUPON                 PIC 9(5).
+        03 C01-FECHA-COMPRA.
+          06 C01-FILLER                  PIC X(2).
+          06 C01-DAY                     PIC X(2).
+          06 C01-MONTH                   PIC X(2).
+          06 C01-YEAR                    PIC X(4).
+        03 C01-IMPORTE                   PIC 9(6)V99.
+
+       FD Cupon_File_02.
+       01 Cupon_Record_02.
+        03 C02-NRO-TARJ                  PIC 9(10).
+        03 C02-NRO-CUPON                 PIC 9(5).
+        03 C02-FECHA-COMPRA.
+          06 C02-FILLER                  PIC X(2).
+          06 C02-DAY                     PIC X(2).
+          06 C02-MONTH                   PIC X(2).
+          06 C02-YEAR                    PIC X(4).
+        03 C02-IMPORTE                   PIC 9(6)V99.
+
+       FD Cupon_File_03.
+       01 Cupon_Record_03.
+        03 C03-NRO-TARJ                  PIC 9(10).
+        03 C03-NRO-CUPON                 PIC 9(5).
+        03 C03-FECHA-COMPRA.
+          06 C03-FILLER                  PIC X(2).
+          06 C03-DAY                     PIC X(2).
+          06 C03-MONTH                   PIC X(2).
+          06 C03-YEAR                    PIC X(4).
+        03 C03-IMPORTE                   PIC 9(6)V99.
+
+       FD Cupon_File_04.
+       01 Cupon_Record_04.
+        03 C04-NRO-TARJ                  PIC 9(10).
+        03 C04-NRO-CUPON                 PIC 9(5).
+        03 C04-FECHA-COMPRA.
+          06 C04-FILLER                  PIC X(2).
+          06 C04-DAY                     PIC X(2).
+          06 C04-MONTH                   PIC X(2).
+          06 C04-YEAR                    PIC X(4).
+        03 C04-IMPORTE                   PIC 9(6)V99.
+
+       FD Cupon_File_05.
+       01 Cupon_Record_05.
+        03 C05-NRO-TARJ                  PIC 9(10).
+        03 C05-NRO-CUPON                 PIC 9(5).
+        03 C05-FECHA-COMPRA.
+          06 C05-FILLER                  PIC X(2).
+          06 C05-DAY                     PIC X(2).
+          06 C05-MONTH                   PIC X(2).
+          06 C05-YEAR                    PIC X(4).
+        03 C05-IMPORTE                   PIC 9(6)V99.
+
+       FD Cupon_File_06.
+       01 Cupon_Record_06.
+        03 C06-NRO-TARJ                  PIC 9(10).
+        03 C06-NRO-CUPON                 PIC 9(5).
+        03 C06-FECHA-COMPRA.
+          06 C06-FILLER                  PIC X(2).
+          06 C06-DAY                     PIC X(2).
+          06 C06-MONTH                   PIC X(2).
+          06 C06-YEAR                    PIC X(4).
+        03 C06-IMPORTE                   PIC 9(6)V99.
+
+       FD CuponControlFile.
+       01 CuponControlRecord.
+         88 EOF-CUPON-CTL VALUE HIGH-VALUES.
+         03 CTL-FILE-PATH                PIC X(60).
+
+       FD SuspenseFile.
+       01 SuspenseRecord.
+         03 SUSP-NRO-TARJ                PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 SUSP-NRO-CUPON               PIC 9(5).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 SUSP-FECHA-COMPRA            PIC X(8).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 SUSP-IMPORTE                 PIC 9(6)V99.
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 SUSP-REASON                  PIC X(30).
+
+       FD ErrorFile.
+       01 ErrorRecord.
+         03 ERR-NRO-TARJ                 PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 ERR-NRO-CUPON                PIC 9(5).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 ERR-FECHA-COMPRA             PIC X(8).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 ERR-IMPORTE                  PIC 9(6)V99.
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 ERR-REASON                   PIC X(30).
+
+       FD RunParmFile.
+       01 RunParmRecord.
+         88 EOF-RUN-PARM VALUE HIGH-VALUES.
+         03 RP-BALANCE-DATE              PIC X(8).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+      *> CKPT-LAST-CC-KEY is only ever written from Checkpoint_
+      *> Reported_Card in Output_Process, i.e. after Print_Amounts has
+      *> actually written that card's detail lines, subtotal block and
+      *> CC_RECON.DAT entry - not from the input-phase merge, so a
+      *> restart never skips a card whose statement was never written.
+         03 CKPT-LAST-CC-KEY             PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+      *> Report_page_num/WS-lines-this-page/WS-report-card-count/
+      *> WS-report-total-billed at the time of this checkpoint, so a
+      *> restarted run keeps filling the same report page and footer
+      *> totals the interrupted run left off on.
+         03 CKPT-PAGE-NUM                PIC 9(2).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 CKPT-LINES-THIS-PAGE         PIC 9(2).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 CKPT-CARD-COUNT              PIC 9(6).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 CKPT-TOTAL-BILLED            PIC 9(10)V99.
+
+       FD ReconFile.
+       01 ReconRecord.
+         03 RECON-NRO-TARJ               PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 RECON-COMPUTED               PIC 9(10)V99.
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 RECON-EXPECTED               PIC 9(10)V99.
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 RECON-STATUS                 PIC X(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 RECON-REASON                 PIC X(30).
 
        FD SaldoFile.
        01 SaldoRecord.
@@ -85,6 +233,10 @@
           02 sort-nro-tarjeta            PIC 9(10).
           *>02 sort-saldo                PIC Z(3),Z(2)9V99.
           02 sort-saldo                  PIC 9(6)V99.
+      *> Carries Copy_Saldo's own SaldoNotFound outcome through the
+      *> sort to Reconcile_Card, constant for every coupon of a given
+      *> card (set once per card, same as sort-saldo above).
+          02 sort-saldo-not-found        PIC X(1).
           02 sort-nro-cupon              PIC 9(5).
           02 sort-fecha.
              06 FILLER                   PIC X(2).
@@ -102,6 +254,13 @@
            88 SaldoSuccess   VALUE "00".
            88 SaldoNotFound  VALUE "23".
 
+       01   CuponCtlStatus               PIC X(2).
+           88 CuponCtlSuccess VALUE "00".
+       01   RunParmStatus                PIC X(2).
+           88 RunParmSuccess  VALUE "00".
+       01   CkPointStatus                PIC X(2).
+           88 CkPointSuccess  VALUE "00".
+
        01   TarjetaStatus                PIC X(2).
        01   WS-CreditCardValid           PIC X(1).
           88 CC-VALID VALUE HIGH-VALUE.
@@ -109,7 +268,16 @@
        01   WS-CC-Key                    PIC 9(10).
        01   WS-Saldo-amount              PIC 9(10)V99.
        01   WS-total-amount              PIC 9(10)V99.
-       01   WS-cupon-counter             PIC 9(2).
+       01   WS-new-balance-amount        PIC 9(10)V99.
+
+      *>-------------------------------------------------------------*
+      *> Finance charge / minimum payment due
+      *>-------------------------------------------------------------*
+       01 WS-FINANCE-CHARGE-RATE         PIC 9V999 VALUE 0.030.
+       01 WS-MIN-PAY-PERCENT             PIC 9V999 VALUE 0.050.
+       01 WS-MIN-PAY-FLOOR               PIC 9(4)V99 VALUE 25.00.
+       01 WS-finance-charge-amount       PIC 9(10)V99.
+       01 WS-minimum-payment-due         PIC 9(10)V99.
 
        01 Cupon_Record.
         03 WS-nro-tarjeta                PIC 9(10).
@@ -121,8 +289,6 @@
           06 WS-YEAR                     PIC X(4).
         03 WS-IMPORTE                    PIC 9(6)V99.
 
-       01 WS-C1-IMPORTE                  PIC 9(6)V99.
-
        01 WS-TJ-KEY.
          03 WS-TJ-NRO-TARJ               PIC 9(10).
 
@@ -141,7 +307,112 @@
           02 FILLER                      PIC X(58).
           02 ReportPage                  PIC X(02).
 
+      *> Z(9)9.99 to match the 10-integer-digit WS amount fields
+      *> (WS-Saldo-amount, WS-total-amount, WS-new-balance-amount,
+      *> WS-report-total-billed are all PIC 9(10)V99) - Z(8)9.99 could
+      *> only show 9 integer digits and would silently truncate the
+      *> high-order digit of a ten-digit balance.
+       01 ReportAmountsLine.
+          02 RAL-label                   PIC X(20).
+          02 RAL-amount                  PIC Z(9)9.99.
+          02 FILLER                      PIC X(27) VALUE SPACES.
+
        01 Report_page_num                PIC 9(2).
+       01 WS-lines-this-page             PIC 9(2) VALUE 0.
+       01 WS-lines-per-page              PIC 9(2) VALUE 20.
+      *> Size of the per-card subtotal block Print_Amounts writes
+      *> (Saldo anterior/Cargo financiero/Cargos del periodo/Nuevo
+      *> saldo/Pago minimo, plus the trailing blank line) - used to
+      *> reserve room for the whole block before starting it.
+       01 WS-AMOUNTS-BLOCK-LINES         PIC 9(2) VALUE 6.
+       01 WS-report-card-count           PIC 9(6) VALUE 0.
+       01 WS-report-total-billed         PIC 9(10)V99 VALUE 0.
+       01 WS-group-nro-tarjeta           PIC 9(10) VALUE 0.
+
+      *>-------------------------------------------------------------*
+      *> Config-driven coupon feed slots
+      *>-------------------------------------------------------------*
+       01 WS-MAX-CUPON-FILES             PIC 9(2) VALUE 6.
+       01 WS-CUPON-ACTIVE-COUNT          PIC 9(2) VALUE 0.
+       01 WS-CUPON-IDX                   PIC 9(2) VALUE 0.
+       01 WS-HIGH-CC-KEY                 PIC 9(10) VALUE 9999999999.
+
+       01 WS-CUPON-PATH-01               PIC X(60).
+       01 WS-CUPON-PATH-02               PIC X(60).
+       01 WS-CUPON-PATH-03               PIC X(60).
+       01 WS-CUPON-PATH-04               PIC X(60).
+       01 WS-CUPON-PATH-05               PIC X(60).
+       01 WS-CUPON-PATH-06               PIC X(60).
+
+       01 WS-CUPON-FILE-TABLE.
+          02 WS-CUPON-FILE-ENTRY OCCURS 6 TIMES.
+             03 WS-CUPON-TARJ            PIC 9(10).
+             03 WS-CUPON-CUPON           PIC 9(5).
+             03 WS-CUPON-FECHA.
+                04 WS-CUPON-FILLER       PIC X(2).
+                04 WS-CUPON-DAY          PIC X(2).
+                04 WS-CUPON-MONTH        PIC X(2).
+                04 WS-CUPON-YEAR         PIC X(4).
+             03 WS-CUPON-IMPORTE         PIC 9(6)V99.
+             03 WS-CUPON-EOF-SW          PIC X(1) VALUE "N".
+                88 EOF-CUPON-SLOT        VALUE "Y".
+                88 NOT-EOF-CUPON-SLOT    VALUE "N".
+             03 WS-CUPON-VALID-SW        PIC X(1) VALUE "Y".
+                88 CUPON-SLOT-VALID      VALUE "Y".
+                88 CUPON-SLOT-INVALID    VALUE "N".
+             03 WS-CUPON-REASON          PIC X(30).
+
+       01 WS-ALL-CUPONS-EOF-SW           PIC X(1) VALUE "N".
+          88 ALL-CUPONS-EOF              VALUE "Y".
+
+      *>-------------------------------------------------------------*
+      *> Coupon field validation
+      *>-------------------------------------------------------------*
+       01 WS-VAL-DAY                     PIC 9(2).
+       01 WS-VAL-MONTH                   PIC 9(2).
+       01 WS-VAL-YEAR                    PIC 9(4).
+       01 WS-VAL-DAYS-IN-MONTH           PIC 9(2).
+
+      *>-------------------------------------------------------------*
+      *> Run parameters - balance-snapshot as-of date
+      *>-------------------------------------------------------------*
+       01 WS-BALANCE-AS-OF-DATE          PIC X(8).
+
+      *>-------------------------------------------------------------*
+      *> Reconciliation - next-cycle control date and comparison
+      *>-------------------------------------------------------------*
+       01 WS-CONTROL-DATE                PIC X(8).
+       01 WS-CTL-DAY                     PIC 9(2).
+       01 WS-CTL-MONTH                   PIC 9(2).
+       01 WS-CTL-YEAR                    PIC 9(4).
+       01 WS-recon-expected-amount       PIC 9(10)V99.
+       01 WS-recon-reason                PIC X(30).
+
+      *> Copy_Saldo's own SaldoNotFound outcome for the as-of balance,
+      *> carried from the input phase to this card's group in
+      *> Output_Process via sort-saldo-not-found - so a current-cycle
+      *> balance that was silently defaulted to zero gets its own
+      *> reconciliation exception instead of only being caught when it
+      *> also happens to mismatch next cycle's control balance.
+       01 WS-SALDO-NOT-FOUND-SW          PIC X(1) VALUE "N".
+          88 SALDO-AS-OF-NOT-FOUND       VALUE "Y".
+
+      *>-------------------------------------------------------------*
+      *> Checkpoint / restart
+      *>-------------------------------------------------------------*
+       01 WS-RESTART-KEY                 PIC 9(10) VALUE 0.
+       01 WS-CARDS-SINCE-CKPT            PIC 9(4)  VALUE 0.
+       01 WS-CKPT-INTERVAL               PIC 9(4)  VALUE 100.
+
+      *> Suppresses Log_Cupon_Error while Move_Past_Restarted_CC is
+      *> fast-forwarding through an already-checkpointed card's
+      *> coupons - those coupons were already validated (and, if bad,
+      *> logged to ErrorFile) the first time the prior run read them,
+      *> so replaying the same bad records on restart must not log
+      *> them to CC_ERRORS.DAT a second time.
+       01 WS-CUPON-ERROR-LOG-SW          PIC X(1) VALUE "Y".
+          88 LOG-CUPON-ERRORS            VALUE "Y".
+          88 SUPPRESS-CUPON-ERRORS       VALUE "N".
 
         01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
@@ -171,10 +442,52 @@
 
        PROCEDURE DIVISION.
        Begin.
+          PERFORM Load_Run_Parameters.
+          PERFORM Compute_Control_Date.
+          PERFORM Load_Cupon_Control.
+          PERFORM Load_Checkpoint.
+
+          *> Opened here (not in Output_Process) because the report's
+          *> page header has to be on the file before the control
+          *> break in Output_Process starts writing detail lines.
+          *> A restart run (WS-RESTART-KEY not zero) EXTENDs instead
+          *> of truncating, since the cards at/below the checkpoint
+          *> were already fully written by Output_Process on a prior
+          *> execution (see Checkpoint_Reported_Card) and that prior
+          *> output is the only record of them - see
+          *> Move_Past_Restarted_CC.  Report_page_num and
+          *> WS-lines-this-page were already restored to where that
+          *> execution left off by Load_Checkpoint, so the resumed run
+          *> keeps filling the same page instead of reprinting a
+          *> header that is already on the file; Output_Process's own
+          *> per-page check prints the next header once that page
+          *> actually fills.
+          IF WS-RESTART-KEY = 0
+             MOVE 1 TO Report_page_num
+             MOVE 0 TO WS-lines-this-page
+             OPEN OUTPUT ReportFile
+             PERFORM Print_header
+          ELSE
+             OPEN EXTEND ReportFile
+          END-IF.
+
+      *> sort-titular alone isn't a unique grouping key - two different
+      *> cards for the same cardholder name would otherwise land next
+      *> to each other only by chance.  sort-nro-tarjeta as a secondary
+      *> key makes the per-card control break in Output_Process
+      *> actually deterministic.
           SORT WorkFile ON ASCENDING KEY sort-titular
+                         ON ASCENDING KEY sort-nro-tarjeta
                               INPUT PROCEDURE IS Input_Process
                               OUTPUT PROCEDURE IS Output_Process.
 
+          PERFORM Print_report_footer.
+          CLOSE ReportFile.
+
+      *> The whole run (merge and report) finished cleanly, so there
+      *> is nothing left to restart - see Checkpoint_Reported_Card for
+      *> why this can no longer be done from inside Process_All_Files.
+          PERFORM Clear_Checkpoint.
 
           STOP RUN.
       *-----------------------------------------------------------*
@@ -185,109 +498,554 @@
           PERFORM Process_All_Files.
           PERFORM Close_All_Files.
 
+      *> Coupons for one card are grouped together by the sort (on
+      *> sort-titular), so a control break on sort-nro-tarjeta is
+      *> enough to know when a cardholder's listing is complete and
+      *> its subtotal section (Print_Amounts) can be written.
        Output_Process SECTION.
-         OPEN OUTPUT ReportFile.
-         *> Set Report_page_num to zero
-         INITIALIZE Report_page_num.
+         MOVE 0 TO WS-group-nro-tarjeta.
+
+      *> SaldoFile was closed at the end of Input_Process - reopened
+      *> here so Print_Amounts can look up each card's next-cycle
+      *> control balance for reconciliation as it writes the totals.
+         OPEN INPUT SaldoFile.
+         IF WS-RESTART-KEY = 0
+            OPEN OUTPUT ReconFile
+         ELSE
+            OPEN EXTEND ReconFile
+         END-IF.
 
          PERFORM Get_record_from_sort_file.
 
-         PERFORM Print_header.
-
          PERFORM UNTIL EOF-WorkFile
 
-           PERFORM Print_first_section
+           IF sort-nro-tarjeta NOT = WS-group-nro-tarjeta
+              IF WS-group-nro-tarjeta NOT = 0
+                 PERFORM Print_Amounts
+                 PERFORM Checkpoint_Reported_Card
+              END-IF
+              MOVE sort-nro-tarjeta TO WS-group-nro-tarjeta
+              MOVE sort-saldo TO WS-Saldo-amount
+              MOVE sort-saldo-not-found TO WS-SALDO-NOT-FOUND-SW
+              MOVE 0 TO WS-total-amount
+           END-IF
+
+           IF WS-lines-this-page >= WS-lines-per-page
+              PERFORM Print_header
+           END-IF
 
            *> Process all record for cc holder
            WRITE ReportRecord FROM SortRecord
+           ADD 1 TO WS-lines-this-page
+           ADD sort-importe TO WS-total-amount
 
            PERFORM Get_record_from_sort_file
 
-           ADD 1 TO Report_page_num
-
          END-PERFORM.
-         CLOSE ReportFile.
+
+         IF WS-group-nro-tarjeta NOT = 0
+            PERFORM Print_Amounts
+            PERFORM Checkpoint_Reported_Card
+         END-IF.
+
+         CLOSE SaldoFile.
+         CLOSE ReconFile.
        EXIT SECTION.
 
+      *> Checkpointing has to happen here, once Print_Amounts has
+      *> actually written this card's detail lines, subtotal block and
+      *> CC_RECON.DAT entry - not back in Process_All_Files, which only
+      *> RELEASEs coupons to the sort work file and runs entirely
+      *> inside the SORT's input phase.  The output phase (this
+      *> SECTION) cannot start until the input phase has returned, so
+      *> a card checkpointed from the input side has never actually
+      *> been reported yet; if the run then abends, a restart would
+      *> skip re-merging that card without ever having written it.
+       Checkpoint_Reported_Card.
+         MOVE WS-group-nro-tarjeta TO WS-CC-Key.
+         PERFORM Update_Checkpoint.
+
        Get_record_from_sort_file.
          RETURN WorkFile AT END SET EOF-WorkFile TO TRUE.
 
-
+      *> Real page break: a new "Nro .. Hoja: nn" heading, the run
+      *> date (captured once in WS-CURRENT-DATE-FIELDS by
+      *> Load_Run_Parameters) and the column title, every
+      *> WS-lines-per-page detail lines - not once per coupon record.
        Print_header.
-          *> To do...
+          IF WS-lines-this-page > 0
+             ADD 1 TO Report_page_num
+          END-IF.
 
-       Print_first_section.
           MOVE
        "Nro                       Hoja:                            X"
           TO ReportLine.
           MOVE Report_page_num TO ReportPage.
-
-
           WRITE ReportRecord FROM ReportLine.
 
-          *> Write date
-          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
           MOVE WS-CURRENT-DAY TO RSL_date_day.
           MOVE WS-CURRENT-MONTH TO RSL_date_month.
           MOVE WS-CURRENT-YEAR TO RSL_date_year.
-
           WRITE ReportRecord FROM ReportSecondLine.
-          INITIALIZE ReportLine.
-          MOVE "                       LISTA DE CUPONES"
-       TO ReportLine.
 
-       WRITE ReportRecord FROM ReportLine.
+          MOVE SPACES TO ReportLine.
+          MOVE "                       LISTA DE CUPONES" TO ReportLine.
+          WRITE ReportRecord FROM ReportLine.
+
+          MOVE 0 TO WS-lines-this-page.
+
+      *> Trailing summary: total cards processed and total amount
+      *> billed across the whole run (accumulated by Print_Amounts).
+       Print_report_footer.
+          WRITE ReportRecord FROM Empty_line.
+
+          MOVE "-------------------------------" TO ReportLine.
+          WRITE ReportRecord FROM ReportLine.
+
+          MOVE "Tarjetas procesadas:" TO RAL-label.
+          MOVE WS-report-card-count TO RAL-amount.
+          WRITE ReportRecord FROM ReportAmountsLine.
+
+          MOVE "Total facturado:" TO RAL-label.
+          MOVE WS-report-total-billed TO RAL-amount.
+          WRITE ReportRecord FROM ReportAmountsLine.
 
        Open_All_Files.
           OPEN INPUT SaldoFile.
-          OPEN INPUT Cupon1_file.
-          OPEN INPUT Cupon2_file.
-          OPEN INPUT Cupon3_file.
+          IF WS-RESTART-KEY = 0
+             OPEN OUTPUT SuspenseFile
+             OPEN OUTPUT ErrorFile
+          ELSE
+             OPEN EXTEND SuspenseFile
+             OPEN EXTEND ErrorFile
+          END-IF.
+          PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+             UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+             PERFORM Open_Cupon_Slot
+          END-PERFORM.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *> Loads the CuponControlFile into WS-CUPON-PATH-nn and sets
+      *> WS-CUPON-ACTIVE-COUNT.  Adding another acquirer feed is just
+      *> another record in CuponControlFile, up to WS-MAX-CUPON-FILES.
+       Load_Cupon_Control.
+          MOVE 0 TO WS-CUPON-ACTIVE-COUNT.
+          OPEN INPUT CuponControlFile.
+          IF CuponCtlSuccess
+             PERFORM UNTIL EOF-CUPON-CTL
+                READ CuponControlFile
+                   AT END SET EOF-CUPON-CTL TO TRUE
+                END-READ
+                IF NOT EOF-CUPON-CTL
+                   IF WS-CUPON-ACTIVE-COUNT < WS-MAX-CUPON-FILES
+                      ADD 1 TO WS-CUPON-ACTIVE-COUNT
+                      PERFORM Store_Cupon_Path
+                   ELSE
+                      DISPLAY "WARNING: CuponControlFile lists more "
+                         "feeds than WS-MAX-CUPON-FILES - ignoring "
+                         CTL-FILE-PATH
+                   END-IF
+                END-IF
+             END-PERFORM
+             CLOSE CuponControlFile
+      *> The file opened fine but listed no active feeds - almost
+      *> certainly an operator mistake (e.g. an emptied-out control
+      *> file while onboarding a new feed), not a deliberate "process
+      *> nothing" run, so it gets flagged rather than quietly producing
+      *> an empty report.  The CUPON1/2/3 fallback below only applies
+      *> when the control file itself can't be opened.
+             IF WS-CUPON-ACTIVE-COUNT = 0
+                DISPLAY "WARNING: CuponControlFile opened but listed "
+                   "no active feeds - no coupons will be processed "
+                   "this run"
+             END-IF
+          ELSE
+      *> No control file for this run - fall back to the historical
+      *> three feeds so the program still runs stand-alone.
+             MOVE 3 TO WS-CUPON-ACTIVE-COUNT
+             MOVE "..\files\CUPON1.dat" TO WS-CUPON-PATH-01
+             MOVE "..\files\CUPON2.dat" TO WS-CUPON-PATH-02
+             MOVE "..\files\CUPON3.dat" TO WS-CUPON-PATH-03
+          END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *> Balance-snapshot as-of date: defaults to the system run date,
+      *> overridable from RunParmFile so different billing cycles can
+      *> actually be processed.
+       Load_Run_Parameters.
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+          STRING WS-CURRENT-DAY WS-CURRENT-MONTH WS-CURRENT-YEAR
+             DELIMITED BY SIZE INTO WS-BALANCE-AS-OF-DATE
+          END-STRING.
+
+          OPEN INPUT RunParmFile.
+          IF RunParmSuccess
+             READ RunParmFile
+                AT END SET EOF-RUN-PARM TO TRUE
+             END-READ
+             IF NOT EOF-RUN-PARM AND RP-BALANCE-DATE NOT = SPACES
+                MOVE RP-BALANCE-DATE TO WS-BALANCE-AS-OF-DATE
+             END-IF
+             CLOSE RunParmFile
+          END-IF.
+
+      *> One calendar month after the balance-as-of date - the cycle
+      *> the reconciliation control balance in SALDOS.DAT belongs to.
+       Compute_Control_Date.
+          MOVE WS-BALANCE-AS-OF-DATE(1:2) TO WS-CTL-DAY.
+          MOVE WS-BALANCE-AS-OF-DATE(3:2) TO WS-CTL-MONTH.
+          MOVE WS-BALANCE-AS-OF-DATE(5:4) TO WS-CTL-YEAR.
+
+          IF WS-CTL-MONTH = 12
+             MOVE 1 TO WS-CTL-MONTH
+             ADD 1 TO WS-CTL-YEAR
+          ELSE
+             ADD 1 TO WS-CTL-MONTH
+          END-IF.
+
+      *> Clamp to the target month's last day (e.g. as-of 31 Jan rolls
+      *> to 28/29 Feb, not a non-existent 31 Feb) so Reconcile_Card
+      *> always looks up a calendar date that can actually exist.
+          MOVE WS-CTL-MONTH TO WS-VAL-MONTH.
+          MOVE WS-CTL-YEAR TO WS-VAL-YEAR.
+          PERFORM Compute_Days_In_Month.
+          IF WS-CTL-DAY > WS-VAL-DAYS-IN-MONTH
+             MOVE WS-VAL-DAYS-IN-MONTH TO WS-CTL-DAY
+          END-IF.
+
+          STRING WS-CTL-DAY WS-CTL-MONTH WS-CTL-YEAR
+             DELIMITED BY SIZE INTO WS-CONTROL-DATE
+          END-STRING.
+
+      *> Restart point from a prior run that was checkpointed before
+      *> completion: every card at or below CKPT-LAST-CC-KEY was
+      *> already reported by Output_Process and is skipped this time
+      *> around.  No checkpoint file (or an empty one) means a normal
+      *> full run.
+       Load_Checkpoint.
+          MOVE 0 TO WS-RESTART-KEY.
+          OPEN INPUT CheckpointFile.
+          IF CkPointSuccess
+             READ CheckpointFile
+                AT END CONTINUE
+             END-READ
+             IF CKPT-LAST-CC-KEY NUMERIC
+                MOVE CKPT-LAST-CC-KEY TO WS-RESTART-KEY
+                MOVE CKPT-PAGE-NUM TO Report_page_num
+                MOVE CKPT-LINES-THIS-PAGE TO WS-lines-this-page
+                MOVE CKPT-CARD-COUNT TO WS-report-card-count
+                MOVE CKPT-TOTAL-BILLED TO WS-report-total-billed
+             END-IF
+             CLOSE CheckpointFile
+          END-IF.
+
+      *> Rewrites CKPOINT.DAT with the card just reported, plus the
+      *> page number/lines-on-page/card-count/total-billed running
+      *> totals so a later restart can pick them back up.  The file is
+      *> LINE SEQUENTIAL, so a checkpoint is a full close/reopen as
+      *> OUTPUT rather than a rewrite of one record in place.  Called
+      *> only from Checkpoint_Reported_Card (Output_Process), once
+      *> Print_Amounts has actually written WS-CC-Key's statement.
+       Write_Checkpoint.
+          OPEN OUTPUT CheckpointFile.
+          MOVE WS-CC-Key TO CKPT-LAST-CC-KEY.
+          MOVE Report_page_num TO CKPT-PAGE-NUM.
+          MOVE WS-lines-this-page TO CKPT-LINES-THIS-PAGE.
+          MOVE WS-report-card-count TO CKPT-CARD-COUNT.
+          MOVE WS-report-total-billed TO CKPT-TOTAL-BILLED.
+          WRITE CheckpointRecord.
+          CLOSE CheckpointFile.
+          MOVE 0 TO WS-CARDS-SINCE-CKPT.
+
+      *> A clean finish means there is nothing to restart - clearing
+      *> the checkpoint file avoids a stale CKPT-LAST-CC-KEY skipping
+      *> cards on the *next* full run.
+       Clear_Checkpoint.
+          OPEN OUTPUT CheckpointFile.
+          CLOSE CheckpointFile.
+
+       Store_Cupon_Path.
+          EVALUATE WS-CUPON-ACTIVE-COUNT
+             WHEN 1 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-01
+             WHEN 2 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-02
+             WHEN 3 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-03
+             WHEN 4 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-04
+             WHEN 5 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-05
+             WHEN 6 MOVE CTL-FILE-PATH TO WS-CUPON-PATH-06
+          END-EVALUATE.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_Cupon_Slot.
+          EVALUATE WS-CUPON-IDX
+             WHEN 1 OPEN INPUT Cupon_File_01
+             WHEN 2 OPEN INPUT Cupon_File_02
+             WHEN 3 OPEN INPUT Cupon_File_03
+             WHEN 4 OPEN INPUT Cupon_File_04
+             WHEN 5 OPEN INPUT Cupon_File_05
+             WHEN 6 OPEN INPUT Cupon_File_06
+          END-EVALUATE.
+
+       Close_Cupon_Slot.
+          EVALUATE WS-CUPON-IDX
+             WHEN 1 CLOSE Cupon_File_01
+             WHEN 2 CLOSE Cupon_File_02
+             WHEN 3 CLOSE Cupon_File_03
+             WHEN 4 CLOSE Cupon_File_04
+             WHEN 5 CLOSE Cupon_File_05
+             WHEN 6 CLOSE Cupon_File_06
+          END-EVALUATE.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Read_Sequential_Files.
-          READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-          END-READ.
+          PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+             UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+             PERFORM Read_Cupon_Slot
+          END-PERFORM.
+
+      *> Reads the next record for one coupon slot, skipping past any
+      *> records that fail Validate_Cupon_Slot (bad amount or purchase
+      *> date).  Every existing caller just PERFORMs Read_Cupon_Slot,
+      *> so the skip-invalid behaviour is transparent to them.
+       Read_Cupon_Slot.
+          PERFORM Read_Physical_Cupon_Slot.
+          IF NOT-EOF-CUPON-SLOT(WS-CUPON-IDX)
+             PERFORM Validate_Cupon_Slot
+          END-IF.
+
+          PERFORM UNTIL EOF-CUPON-SLOT(WS-CUPON-IDX)
+             OR CUPON-SLOT-VALID(WS-CUPON-IDX)
+
+             IF LOG-CUPON-ERRORS
+                PERFORM Log_Cupon_Error
+             END-IF
+             PERFORM Read_Physical_Cupon_Slot
+             IF NOT-EOF-CUPON-SLOT(WS-CUPON-IDX)
+                PERFORM Validate_Cupon_Slot
+             END-IF
+
+          END-PERFORM.
+
+      *> Amount must be numeric; purchase date must be numeric and a
+      *> real calendar date (including leap years) - garbage in either
+      *> one means the coupon can't be billed and goes to ErrorFile
+      *> instead of into the sort.
+       Validate_Cupon_Slot.
+          SET CUPON-SLOT-VALID(WS-CUPON-IDX) TO TRUE.
+          MOVE SPACES TO WS-CUPON-REASON(WS-CUPON-IDX).
+
+          IF WS-CUPON-IMPORTE(WS-CUPON-IDX) NOT NUMERIC
+             SET CUPON-SLOT-INVALID(WS-CUPON-IDX) TO TRUE
+             MOVE "INVALID AMOUNT" TO WS-CUPON-REASON(WS-CUPON-IDX)
+          END-IF.
 
-          READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-          END-READ.
+          IF CUPON-SLOT-VALID(WS-CUPON-IDX)
+             IF WS-CUPON-DAY(WS-CUPON-IDX) NOT NUMERIC
+                OR WS-CUPON-MONTH(WS-CUPON-IDX) NOT NUMERIC
+                OR WS-CUPON-YEAR(WS-CUPON-IDX) NOT NUMERIC
+                SET CUPON-SLOT-INVALID(WS-CUPON-IDX) TO TRUE
+                MOVE "INVALID DATE" TO WS-CUPON-REASON(WS-CUPON-IDX)
+             END-IF
+          END-IF.
+
+          IF CUPON-SLOT-VALID(WS-CUPON-IDX)
+             PERFORM Validate_Cupon_Date
+          END-IF.
 
-          READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
-          END-READ.
+       Validate_Cupon_Date.
+          MOVE WS-CUPON-DAY(WS-CUPON-IDX) TO WS-VAL-DAY.
+          MOVE WS-CUPON-MONTH(WS-CUPON-IDX) TO WS-VAL-MONTH.
+          MOVE WS-CUPON-YEAR(WS-CUPON-IDX) TO WS-VAL-YEAR.
+
+          IF WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12
+             SET CUPON-SLOT-INVALID(WS-CUPON-IDX) TO TRUE
+             MOVE "INVALID DATE" TO WS-CUPON-REASON(WS-CUPON-IDX)
+          ELSE
+             PERFORM Compute_Days_In_Month
+
+             IF WS-VAL-DAY < 1 OR WS-VAL-DAY > WS-VAL-DAYS-IN-MONTH
+                SET CUPON-SLOT-INVALID(WS-CUPON-IDX) TO TRUE
+                MOVE "INVALID DATE" TO WS-CUPON-REASON(WS-CUPON-IDX)
+             END-IF
+          END-IF.
+
+      *> Shared by Validate_Cupon_Date and Compute_Control_Date -
+      *> WS-VAL-MONTH/WS-VAL-YEAR in, WS-VAL-DAYS-IN-MONTH out.
+       Compute_Days_In_Month.
+          MOVE 31 TO WS-VAL-DAYS-IN-MONTH.
+          EVALUATE WS-VAL-MONTH
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO WS-VAL-DAYS-IN-MONTH
+             WHEN 2
+                IF FUNCTION MOD(WS-VAL-YEAR, 400) = 0
+                   OR (FUNCTION MOD(WS-VAL-YEAR, 4) = 0 AND
+                       FUNCTION MOD(WS-VAL-YEAR, 100) NOT = 0)
+                   MOVE 29 TO WS-VAL-DAYS-IN-MONTH
+                ELSE
+                   MOVE 28 TO WS-VAL-DAYS-IN-MONTH
+                END-IF
+          END-EVALUATE.
+
+       Log_Cupon_Error.
+          MOVE WS-CUPON-TARJ(WS-CUPON-IDX) TO ERR-NRO-TARJ.
+          MOVE WS-CUPON-CUPON(WS-CUPON-IDX) TO ERR-NRO-CUPON.
+          MOVE WS-CUPON-DAY(WS-CUPON-IDX) TO ERR-FECHA-COMPRA(1:2).
+          MOVE WS-CUPON-MONTH(WS-CUPON-IDX) TO ERR-FECHA-COMPRA(3:2).
+          MOVE WS-CUPON-YEAR(WS-CUPON-IDX) TO ERR-FECHA-COMPRA(5:4).
+          MOVE WS-CUPON-IMPORTE(WS-CUPON-IDX) TO ERR-IMPORTE.
+          MOVE WS-CUPON-REASON(WS-CUPON-IDX) TO ERR-REASON.
+          WRITE ErrorRecord.
+
+       Read_Physical_Cupon_Slot.
+          EVALUATE WS-CUPON-IDX
+             WHEN 1
+                READ Cupon_File_01 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C01-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C01-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C01-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C01-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+             WHEN 2
+                READ Cupon_File_02 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C02-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C02-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C02-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C02-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+             WHEN 3
+                READ Cupon_File_03 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C03-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C03-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C03-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C03-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+             WHEN 4
+                READ Cupon_File_04 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C04-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C04-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C04-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C04-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+             WHEN 5
+                READ Cupon_File_05 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C05-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C05-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C05-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C05-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+             WHEN 6
+                READ Cupon_File_06 NEXT RECORD
+                   AT END PERFORM Set_Cupon_Slot_Eof
+                   NOT AT END
+                      MOVE C06-NRO-TARJ TO WS-CUPON-TARJ(WS-CUPON-IDX)
+                      MOVE C06-NRO-CUPON TO WS-CUPON-CUPON(WS-CUPON-IDX)
+                      MOVE C06-FECHA-COMPRA
+                         TO WS-CUPON-FECHA(WS-CUPON-IDX)
+                      MOVE C06-IMPORTE TO WS-CUPON-IMPORTE(WS-CUPON-IDX)
+                END-READ
+          END-EVALUATE.
+
+       Set_Cupon_Slot_Eof.
+          SET EOF-CUPON-SLOT(WS-CUPON-IDX) TO TRUE.
+          MOVE WS-HIGH-CC-KEY TO WS-CUPON-TARJ(WS-CUPON-IDX).
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Process_All_Files.
 
-         PERFORM UNTIL EOF-CUPON-1 AND EOF-CUPON-2 AND EOF-CUPON-3
+         PERFORM UNTIL ALL-CUPONS-EOF
              PERFORM Find_lowest_CC_Key
 
-             DISPLAY "Processing CC -> " WS-CC-Key
-             PERFORM Process-CreditCard
+             IF NOT ALL-CUPONS-EOF
+                IF WS-CC-Key <= WS-RESTART-KEY
+                   DISPLAY "Skipping already-checkpointed CC -> "
+                      WS-CC-Key
+                   PERFORM Move_Past_Restarted_CC
+                ELSE
+                   DISPLAY "Processing CC -> " WS-CC-Key
+                   PERFORM Process-CreditCard
+                END-IF
+             END-IF
 
           END-PERFORM.
+
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
+      *> Restart support: a card number at or below the last one
+      *> checkpointed on a prior run was already fully reported to
+      *> cc_report.dat and CC_RECON.DAT by that run's Output_Process
+      *> (Checkpoint_Reported_Card only checkpoints after that has
+      *> happened - see there), or its coupons were suspended/errored
+      *> on the way in; ReportFile/SuspenseFile/ErrorFile/ReconFile are
+      *> opened EXTEND (not OUTPUT) on a restart specifically so that
+      *> prior output survives - so here its coupons are just read
+      *> past (every active slot) without releasing them to the sort
+      *> or redoing that output again.
+       Move_Past_Restarted_CC.
+         SET SUPPRESS-CUPON-ERRORS TO TRUE.
+         PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+            UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+            PERFORM Skip_Restarted_Cupon_Slot
+         END-PERFORM.
+         SET LOG-CUPON-ERRORS TO TRUE.
+
+       Skip_Restarted_Cupon_Slot.
+         PERFORM UNTIL EOF-CUPON-SLOT(WS-CUPON-IDX)
+            OR WS-CUPON-TARJ(WS-CUPON-IDX) NOT = WS-CC-Key
+            PERFORM Read_Cupon_Slot
+         END-PERFORM.
+
+      *> Rewrites CKPOINT.DAT every WS-CKPT-INTERVAL cards actually
+      *> reported (called from Checkpoint_Reported_Card in
+      *> Output_Process, not from the merge) so a re-run after an
+      *> abend only has to re-merge a small tail instead of the whole
+      *> batch.  Cards reported since the last checkpoint are
+      *> re-merged and re-reported on a restart (their prior, partial
+      *> output is kept, not overwritten, since ReportFile/ReconFile
+      *> are opened EXTEND) - an at-least-once restart, trading a
+      *> handful of duplicate statements for never losing one outright.
+       Update_Checkpoint.
+         ADD 1 TO WS-CARDS-SINCE-CKPT.
+         IF WS-CARDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+            PERFORM Write_Checkpoint
+         END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *> Table-driven replacement for the old 3-way compare: scans
+      *> every active, not-yet-exhausted slot for the lowest card
+      *> number.  Works the same whether there are 2 feeds or 6.
        Find_lowest_CC_Key.
-        INITIALIZE WS-CC-Key.
-        MOVE C1-NRO-TARJ TO WS-CC-Key.
-        *> A=1 B=2 C=3
-
-        IF C1-NRO-TARJ > C2-NRO-TARJ THEN
-           IF C2-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           ELSE
-              MOVE C2-NRO-TARJ TO WS-CC-Key
-           END-IF
-        ELSE
-           IF C1-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           END-IF
-        END-IF.
+         MOVE WS-HIGH-CC-KEY TO WS-CC-Key.
+         SET WS-ALL-CUPONS-EOF-SW TO "Y".
+
+         PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+            UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+            IF NOT-EOF-CUPON-SLOT(WS-CUPON-IDX)
+               MOVE "N" TO WS-ALL-CUPONS-EOF-SW
+               IF WS-CUPON-TARJ(WS-CUPON-IDX) < WS-CC-Key
+                  MOVE WS-CUPON-TARJ(WS-CUPON-IDX) TO WS-CC-Key
+               END-IF
+            END-IF
+         END-PERFORM.
+
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Process-CreditCard.
@@ -298,7 +1056,6 @@
                 PERFORM Copy_CreditCard_Details
                 PERFORM Copy_Saldo
                 PERFORM Process_All_Cupons_For_CC
-                *>PERFORM Print_Amounts
           ELSE
                 DISPLAY "INVALID CC"
                 PERFORM Move_to_Next_CC
@@ -306,95 +1063,166 @@
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
+      *> Writes the subtotal section under a cardholder's coupon
+      *> listing: previous balance + finance charge + charges = new
+      *> balance, plus the minimum payment due, the way a normal
+      *> statement shows its totals.
        Print_Amounts.
-           DISPLAY "------------------------------------".
-           DISPLAY "Total de la tarjeta: " WS-total-amount.
-           COMPUTE WS-Saldo-amount = FUNCTION NUMVAL(WS-Saldo-amount)
-           END-COMPUTE
-           COMPUTE WS-total-amount = WS-total-amount + WS-Saldo-amount.
-           DISPLAY "Saldo final: " WS-total-amount.
-           DISPLAY "------------------------------------".
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Process_All_Cupons_For_CC.
-         MOVE 1 TO WS-cupon-counter.
-         MOVE 0 TO WS-total-amount.
-
-         PERFORM Process_CuponFile_1.
-         PERFORM Process_CuponFile_2.
-         PERFORM Process_CuponFile_3.
-
+      *> Reserves room for the whole subtotal block (5 amount lines
+      *> plus the trailing blank line - see WS-AMOUNTS-BLOCK-LINES)
+      *> instead of just checking the state at entry, so the block
+      *> doesn't get split across a page boundary with no header
+      *> repeated in the middle of it.
+           IF WS-lines-this-page + WS-AMOUNTS-BLOCK-LINES
+                 > WS-lines-per-page
+              PERFORM Print_header
+           END-IF.
+
+           PERFORM Compute_Finance_Charges.
+           PERFORM Reconcile_Card.
+
+           MOVE "Saldo anterior:" TO RAL-label.
+           MOVE WS-Saldo-amount TO RAL-amount.
+           WRITE ReportRecord FROM ReportAmountsLine.
+
+           MOVE "Cargo financiero:" TO RAL-label.
+           MOVE WS-finance-charge-amount TO RAL-amount.
+           WRITE ReportRecord FROM ReportAmountsLine.
+
+           MOVE "Cargos del periodo:" TO RAL-label.
+           MOVE WS-total-amount TO RAL-amount.
+           WRITE ReportRecord FROM ReportAmountsLine.
+
+           MOVE "Nuevo saldo:" TO RAL-label.
+           MOVE WS-new-balance-amount TO RAL-amount.
+           WRITE ReportRecord FROM ReportAmountsLine.
+
+           MOVE "Pago minimo:" TO RAL-label.
+           MOVE WS-minimum-payment-due TO RAL-amount.
+           WRITE ReportRecord FROM ReportAmountsLine.
+
+           WRITE ReportRecord FROM Empty_line.
+           ADD WS-AMOUNTS-BLOCK-LINES TO WS-lines-this-page.
+
+           ADD 1 TO WS-report-card-count.
+
+      *> "Total facturado" is what this cycle actually billed the
+      *> card - the period's charges plus the finance charge on the
+      *> carried balance - not WS-new-balance-amount, which also
+      *> folds in the balance the card already owed coming in (that
+      *> carried balance is what "Nuevo saldo" reports per card; it
+      *> isn't new billing and would double-count across cycles if
+      *> it fed the grand total too).
+           ADD WS-total-amount WS-finance-charge-amount
+              TO WS-report-total-billed.
+
+      *> Finance charge on the balance carried into this cycle, and
+      *> the minimum payment due computed off the new balance - the
+      *> same greater-of-percentage-or-floor rule any card statement
+      *> uses.
+       Compute_Finance_Charges.
+          COMPUTE WS-finance-charge-amount ROUNDED =
+             WS-Saldo-amount * WS-FINANCE-CHARGE-RATE.
+          COMPUTE WS-new-balance-amount =
+             WS-Saldo-amount + WS-finance-charge-amount
+             + WS-total-amount.
+
+          IF WS-new-balance-amount <= WS-MIN-PAY-FLOOR
+             MOVE WS-new-balance-amount TO WS-minimum-payment-due
+          ELSE
+             COMPUTE WS-minimum-payment-due ROUNDED =
+                WS-new-balance-amount * WS-MIN-PAY-PERCENT
+             IF WS-minimum-payment-due < WS-MIN-PAY-FLOOR
+                MOVE WS-MIN-PAY-FLOOR TO WS-minimum-payment-due
+             END-IF
+          END-IF.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_CuponFile_1.
-         DISPLAY "Processing file 1".
-         PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
+      *> Compares the new balance just computed to the control
+      *> balance the maintenance utility pre-loaded into SALDOS.DAT
+      *> for next cycle (WS-CONTROL-DATE), so a bad run can be caught
+      *> before statements go out rather than after.
+       Reconcile_Card.
+          MOVE SPACES TO WS-recon-reason.
+
+      *> Copy_Saldo silently defaults this card's as-of balance to
+      *> zero when no SALDOS.DAT record exists for it - flag that here
+      *> directly instead of letting it only surface indirectly as a
+      *> MISMATCH against next cycle's control balance below.
+          IF SALDO-AS-OF-NOT-FOUND
+             MOVE "BALANCE NOT ON FILE - ZEROED"
+                TO WS-recon-reason
+          END-IF.
 
-            MOVE Cupon1_Record TO Cupon_Record
-            PERFORM Copy_Cupon_Details
+          MOVE WS-group-nro-tarjeta TO SALD-NRO-TARJ.
+          MOVE SPACES TO SALD-FECHA.
+          MOVE WS-CONTROL-DATE TO SALD-FECHA(3:8).
 
-            *> Send record to work (sort) file
-            RELEASE SortRecord
+          START SaldoFile KEY IS EQUAL TO SALD-KEY
+             INVALID KEY CONTINUE
+          END-START.
 
-            MOVE C1-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
+          IF SaldoSuccess
+             READ SaldoFile NEXT RECORD
+                AT END SET EOF-SALDO TO TRUE
+             END-READ
+             MOVE SALD-IMPORTE TO WS-recon-expected-amount
+          ELSE
+             MOVE 0 TO WS-recon-expected-amount
+             IF WS-recon-reason = SPACES
+                MOVE "NO CONTROL BALANCE RECORD"
+                   TO WS-recon-reason
+             END-IF
+          END-IF.
 
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
+          PERFORM Write_Recon_Record.
 
-            READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-            END-READ
+       Write_Recon_Record.
+          MOVE WS-group-nro-tarjeta TO RECON-NRO-TARJ.
+          MOVE WS-new-balance-amount TO RECON-COMPUTED.
+          MOVE WS-recon-expected-amount TO RECON-EXPECTED.
+          MOVE WS-recon-reason TO RECON-REASON.
 
-            ADD 1 TO WS-cupon-counter
+          IF WS-recon-reason NOT = SPACES
+             MOVE "EXCEPTION" TO RECON-STATUS
+          ELSE
+             IF WS-recon-expected-amount = WS-new-balance-amount
+                MOVE "MATCH" TO RECON-STATUS
+             ELSE
+                MOVE "MISMATCH" TO RECON-STATUS
+             END-IF
+          END-IF.
 
-         END-PERFORM.
+          WRITE ReconRecord.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_CuponFile_2.
-         DISPLAY "Processing file 2".
-         PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-
-            MOVE Cupon2_Record TO Cupon_Record
-            PERFORM Copy_Cupon_Details
-
-            *> Send record to work (sort) file
-            RELEASE SortRecord
-
-            MOVE C2-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
-
-            READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-            END-READ
-
-            ADD 1 TO WS-cupon-counter
-
+      *> Table-driven replacement for the old per-file paragraphs:
+      *> releases every active slot's coupons matching this card to
+      *> the sort, dispatching the physical read back through
+      *> Read_Cupon_Slot. Per-card totals are computed later, in the
+      *> output-phase control break (Output_Process/Print_Amounts),
+      *> once the sort has actually grouped a cardholder's coupons
+      *> together - not accumulated here.
+       Process_All_Cupons_For_CC.
+         PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+            UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+            PERFORM Process_Cupon_Slot
          END-PERFORM.
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Process_CuponFile_3.
-         DISPLAY "Processing file 3".
-         PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
 
-            MOVE Cupon3_Record TO Cupon_Record
+       Process_Cupon_Slot.
+         PERFORM UNTIL EOF-CUPON-SLOT(WS-CUPON-IDX)
+            OR WS-CUPON-TARJ(WS-CUPON-IDX) NOT = WS-CC-Key
+
+            MOVE WS-CUPON-TARJ(WS-CUPON-IDX) TO WS-nro-tarjeta
+            MOVE WS-CUPON-CUPON(WS-CUPON-IDX) TO WS-NRO-CUPON
+            MOVE WS-CUPON-FECHA(WS-CUPON-IDX) TO WS-FECHA-COMPRA
+            MOVE WS-CUPON-IMPORTE(WS-CUPON-IDX) TO WS-IMPORTE
             PERFORM Copy_Cupon_Details
 
             *> Send record to work (sort) file
             RELEASE SortRecord
 
-            MOVE C3-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
-
-            READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
-            END-READ
-
-            ADD 1 TO WS-cupon-counter
+            PERFORM Read_Cupon_Slot
 
          END-PERFORM.
       *-----------------------------------------------------------*
@@ -405,25 +1233,35 @@
          MOVE WS-IMPORTE TO sort-importe.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
+      *> Cards that fail Check_CreditCard no longer simply get their
+      *> coupons read past and discarded - every matching coupon in
+      *> every active slot is written to SuspenseFile for research
+      *> and resubmission.
        Move_to_Next_CC.
-        *>MOVE C1-NRO-TARJ TO WS-nro-tarjeta.
-        PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
-             READ Cupon1_file NEXT RECORD
-              AT END SET EOF-CUPON-1 TO TRUE
-             END-READ
-        END-PERFORM.
+         PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+            UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+            PERFORM Suspense_Cupon_Slot
+         END-PERFORM.
 
-        PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-             READ Cupon2_file NEXT RECORD
-              AT END SET EOF-CUPON-2 TO TRUE
-             END-READ
-        END-PERFORM.
+       Suspense_Cupon_Slot.
+         PERFORM UNTIL EOF-CUPON-SLOT(WS-CUPON-IDX)
+            OR WS-CUPON-TARJ(WS-CUPON-IDX) NOT = WS-CC-Key
 
-        PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
-             READ Cupon3_file NEXT RECORD
-              AT END SET EOF-CUPON-3 TO TRUE
-             END-READ
-        END-PERFORM.
+            MOVE WS-CUPON-TARJ(WS-CUPON-IDX) TO SUSP-NRO-TARJ
+            MOVE WS-CUPON-CUPON(WS-CUPON-IDX) TO SUSP-NRO-CUPON
+            MOVE WS-CUPON-DAY(WS-CUPON-IDX)
+               TO SUSP-FECHA-COMPRA(1:2)
+            MOVE WS-CUPON-MONTH(WS-CUPON-IDX)
+               TO SUSP-FECHA-COMPRA(3:2)
+            MOVE WS-CUPON-YEAR(WS-CUPON-IDX)
+               TO SUSP-FECHA-COMPRA(5:4)
+            MOVE WS-CUPON-IMPORTE(WS-CUPON-IDX) TO SUSP-IMPORTE
+            MOVE "CARD FAILED CHECKCC VALIDATION" TO SUSP-REASON
+            WRITE SuspenseRecord
+
+            PERFORM Read_Cupon_Slot
+
+         END-PERFORM.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -443,10 +1281,13 @@
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
+      *> Balance as-of date now comes from Load_Run_Parameters instead
+      *> of being hardcoded to one fixed cycle.
        Copy_Saldo.
 
          MOVE WS-CC-Key TO SALD-NRO-TARJ.
-         MOVE "  10062016" TO SALD-FECHA.
+         MOVE SPACES TO SALD-FECHA.
+         MOVE WS-BALANCE-AS-OF-DATE TO SALD-FECHA(3:8).
 
          START SaldoFile KEY IS EQUAL TO SALD-KEY
           *>INVALID KEY DISPLAY "Invalid Saldo Key :- ", SaldoStatus
@@ -459,18 +1300,23 @@
            END-READ
            MOVE SALD-IMPORTE TO WS-Saldo-amount
            MOVE WS-Saldo-amount TO sort-saldo
+           MOVE "N" TO sort-saldo-not-found
         ELSE
            MOVE 0 TO WS-Saldo-amount
            MOVE WS-Saldo-amount TO sort-saldo
+           MOVE "Y" TO sort-saldo-not-found
         END-IF.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Close_All_Files.
          CLOSE SaldoFile.
-         CLOSE Cupon1_file.
-         CLOSE Cupon2_file.
-         CLOSE Cupon3_file.
+         CLOSE SuspenseFile.
+         CLOSE ErrorFile.
+         PERFORM VARYING WS-CUPON-IDX FROM 1 BY 1
+            UNTIL WS-CUPON-IDX > WS-CUPON-ACTIVE-COUNT
+            PERFORM Close_Cupon_Slot
+         END-PERFORM.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        END PROGRAM CreditCard-Sample.
