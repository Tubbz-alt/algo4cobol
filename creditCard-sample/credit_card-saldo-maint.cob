@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Saldo-Maintenance.
+      * AUTHOR:  nacho.
+      * Modification history:
+      *  - New utility: applies add/correct transactions to SALDOS.DAT
+      *    so balances can be loaded or fixed without hand-editing the
+      *    indexed file. A transaction for a card/date key that's
+      *    already on file corrects the balance; one for a new key
+      *    adds it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          *> Debts - same file/key layout the billing run reads.
+          SELECT SaldoFile ASSIGN TO "..\files\SALDOS.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS SALD-KEY
+          FILE STATUS IS SaldoStatus.
+
+          *> One add/correct transaction per record.
+          SELECT SaldoTranFile ASSIGN TO "..\files\SALDOTRN.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS SaldoTranStatus.
+
+          *> Transactions that couldn't be applied.
+          SELECT SaldoTranErrorFile
+          ASSIGN TO "..\files\SALDOTRN_ERRORS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SaldoFile.
+       01 SaldoRecord.
+         88 EOF-SALDO VALUE HIGH-VALUE.
+         02 SALD-KEY.
+           04 SALD-NRO-TARJ            PIC 9(10).
+           04 SALD-FECHA               PIC X(10).
+         02 SALD-IMPORTE                 PIC 9(6)V99.
+
+       FD SaldoTranFile.
+       01 SaldoTranRecord.
+         88 EOF-SALDO-TRAN VALUE HIGH-VALUES.
+         03 TRAN-NRO-TARJ                PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+      *> DDMMYYYY, same as the billing run's as-of/control dates -
+      *> the 2-space pad SALD-FECHA carries is added when the key is
+      *> built, not part of the transaction layout.
+         03 TRAN-FECHA                   PIC X(8).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 TRAN-IMPORTE                 PIC 9(6)V99.
+
+       FD SaldoTranErrorFile.
+       01 SaldoTranErrorRecord.
+         03 TERR-NRO-TARJ                PIC 9(10).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 TERR-FECHA                   PIC X(8).
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 TERR-IMPORTE                 PIC 9(6)V99.
+         03 FILLER                       PIC X(1)  VALUE SPACE.
+         03 TERR-REASON                  PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01   SaldoStatus                  PIC X(2).
+           88 SaldoSuccess   VALUE "00".
+           88 SaldoNotFound  VALUE "23".
+
+       01   SaldoTranStatus              PIC X(2).
+           88 SaldoTranSuccess VALUE "00".
+
+       01 WS-added-count                 PIC 9(6) VALUE 0.
+       01 WS-updated-count               PIC 9(6) VALUE 0.
+       01 WS-error-count                 PIC 9(6) VALUE 0.
+       01 WS-tran-reason                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM Open_All_Files.
+          PERFORM Read_Tran_File.
+
+          PERFORM UNTIL EOF-SALDO-TRAN
+             PERFORM Apply_Tran
+             PERFORM Read_Tran_File
+          END-PERFORM.
+
+          PERFORM Print_Summary.
+          PERFORM Close_All_Files.
+
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_All_Files.
+          OPEN I-O SaldoFile.
+          IF NOT SaldoSuccess
+             DISPLAY "Unable to open SALDOS.DAT - status " SaldoStatus
+             STOP RUN
+          END-IF.
+
+          OPEN INPUT SaldoTranFile.
+          IF NOT SaldoTranSuccess
+             DISPLAY "Unable to open SALDOTRN.DAT - status "
+                SaldoTranStatus
+             STOP RUN
+          END-IF.
+
+          OPEN OUTPUT SaldoTranErrorFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Read_Tran_File.
+          READ SaldoTranFile
+             AT END SET EOF-SALDO-TRAN TO TRUE
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *> A transaction for a key already on file corrects the balance
+      *> in place (REWRITE); a new key adds a new balance record
+      *> (WRITE). A transaction with a non-numeric amount is rejected
+      *> to SaldoTranErrorFile rather than corrupting SALDOS.DAT.
+       Apply_Tran.
+          IF TRAN-IMPORTE NOT NUMERIC
+             MOVE "INVALID AMOUNT" TO WS-tran-reason
+             PERFORM Reject_Tran
+          ELSE
+             MOVE TRAN-NRO-TARJ TO SALD-NRO-TARJ
+             MOVE SPACES TO SALD-FECHA
+             MOVE TRAN-FECHA TO SALD-FECHA(3:8)
+
+             READ SaldoFile
+                INVALID KEY CONTINUE
+             END-READ
+
+             IF SaldoSuccess
+                MOVE TRAN-IMPORTE TO SALD-IMPORTE
+                REWRITE SaldoRecord
+                   INVALID KEY
+                      MOVE "REWRITE FAILED" TO WS-tran-reason
+                      PERFORM Reject_Tran
+                   NOT INVALID KEY
+                      ADD 1 TO WS-updated-count
+                END-REWRITE
+             ELSE
+                MOVE TRAN-IMPORTE TO SALD-IMPORTE
+                WRITE SaldoRecord
+                   INVALID KEY
+                      MOVE "WRITE FAILED" TO WS-tran-reason
+                      PERFORM Reject_Tran
+                   NOT INVALID KEY
+                      ADD 1 TO WS-added-count
+                END-WRITE
+             END-IF
+          END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Reject_Tran.
+          MOVE TRAN-NRO-TARJ TO TERR-NRO-TARJ.
+          MOVE TRAN-FECHA TO TERR-FECHA.
+          MOVE TRAN-IMPORTE TO TERR-IMPORTE.
+          MOVE WS-tran-reason TO TERR-REASON.
+          WRITE SaldoTranErrorRecord.
+          ADD 1 TO WS-error-count.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Summary.
+          DISPLAY "SALDOS.DAT maintenance run complete.".
+          DISPLAY "  Added   : " WS-added-count.
+          DISPLAY "  Updated : " WS-updated-count.
+          DISPLAY "  Rejected: " WS-error-count.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Close_All_Files.
+          CLOSE SaldoFile.
+          CLOSE SaldoTranFile.
+          CLOSE SaldoTranErrorFile.
+
+       END PROGRAM Saldo-Maintenance.
